@@ -11,8 +11,39 @@ file-control.
    select input-file
       assign to dynamic input_file_name
       organization is line sequential.
-  
-      
+
+*> archive copy of the console report, one file per run
+   select report-file
+      assign to dynamic output_file_name
+      organization is line sequential.
+
+*> optional control file driving an unattended batch of input files
+   select control-file
+      assign to dynamic control_file_name
+      organization is line sequential.
+
+*> checkpoint file so an abend partway through a large input doesn't
+*> force a full rerun from record 1
+   select restart-file
+      assign to dynamic restart_file_name
+      organization is line sequential.
+
+*> comma-delimited copy of each conversion for spreadsheet spot-checking
+   select csv-file
+      assign to dynamic csv_file_name
+      organization is line sequential.
+
+*> rejected input, split out of the clean table, carrying a reason code
+   select reject-file
+      assign to dynamic reject_file_name
+      organization is line sequential.
+
+*> batch-mode completion marker, one per control-file entry - lets a
+*> resumed batch tell "already finished last run" apart from "not
+*> reached yet" for an entry with no restart file of its own
+   select done-file
+      assign to dynamic done_file_name
+      organization is line sequential.
 
 data division.
 
@@ -21,8 +52,38 @@ file section.
    fd input-file.
    01 input-data.
       02 in-r      pic x(15).
-    
-      
+*> third record layout for ledger-reconciliation mode - two numerals and
+*> an operation code per record
+   01 arith-input-data.
+      02 arith-r1  pic x(15).
+      02 arith-op  pic x(1).
+      02 arith-r2  pic x(15).
+
+   fd report-file.
+   01 report-line    pic x(80).
+
+   fd control-file.
+   01 control-record pic x(30).
+
+   fd restart-file.
+   01 restart-record.
+      02 rs-count        pic 9(9).
+*> counts carried forward across a restart so the footer still balances
+      02 rs-valid-count  pic 9(6).
+      02 rs-reject-count pic 9(6).
+      02 rs-last-value   pic x(15).
+
+   fd csv-file.
+   01 csv-line pic x(40).
+
+   fd reject-file.
+   01 reject-record.
+      02 rej-r       pic x(15).
+      02 filler      pic x(2).
+      02 rej-reason  pic x(20).
+
+   fd done-file.
+   01 done-record pic x(4).
 
 
 
@@ -39,6 +100,15 @@ working-storage section.
           10 f-seconds     pic x comp-x.
           10 f-hundredths  pic x comp-x.
 77 input_file_name  pic x(30).
+77 output_file_name pic x(30).
+*> report gets the heading block repeated every lines-per-page detail lines
+77 lines-per-page   pic s9(3)  comp value 20.
+77 line-count       pic s9(3)  comp value zero.
+77 page-count       pic s9(3)  comp value zero.
+*> control totals for the end-of-run footer
+77 records-read     pic 9(6)   value zero.
+77 valid-count      pic 9(6)   value zero.
+77 reject-count     pic 9(6)   value zero.
 77 eof-switch   pic 9    value 1.
 77 switch       pic 9.
 77 n 	        pic s9(2)  comp.
@@ -46,21 +116,112 @@ working-storage section.
 77 i            pic s9(2)  comp.
 77 prev         pic s9(4)  comp.
 77 d            pic s9(4)  comp.
+*> track the run of like symbols so "IIII", "VV", "IC", "VX" etc. fail shape
+*> validation instead of summing as if they were legal numerals
+77 prev-letter    pic x      value space.
+77 rep-count      pic s9(2)  comp value zero.
+77 last-rep-count pic s9(2)  comp value zero.
+77 valid-pair     pic 9      value zero.
+*> V, L and D may never repeat anywhere in a numeral, not just back to
+*> back - tracks whether each has already been seen so "VIV" is caught
+77 seen-v         pic 9      value zero.
+77 seen-l         pic 9      value zero.
+77 seen-d         pic 9      value zero.
+*> a symbol already used as the smaller/prefix half of a subtractive
+*> pair (e.g. the I in "IV") may not appear again, e.g. "IVI" or "IXI"
+77 consumed-i     pic 9      value zero.
+77 consumed-x     pic 9      value zero.
+77 consumed-c     pic 9      value zero.
+*> 1 = roman to decimal (original mode), 2 = decimal to roman
+77 run-mode       pic 9      value 1.
+*> batch mode drives input-file from a control file of names, one per run
+77 batch-switch     pic x      value "N".
+77 control_file_name pic x(30).
+77 control-eof      pic 9      value 0.
+*> checkpoint/restart so a long file can resume past already-converted
+*> records instead of burning the whole batch window redoing work
+77 restart_file_name pic x(30).
+77 checkpoint-interval pic 9(9)  value 50.
+77 skip-count         pic 9(9)   value zero.
+77 skip-idx           pic 9(9)   value zero.
+*> Y once any file we're about to process has a checkpoint left over
+*> from an earlier, abended run - the report archive must then be
+*> opened extend rather than output, or the prior run's rows are lost
+77 restart-pending    pic x      value "N".
+*> comma-delimited sibling of output-table-record, for loading into a
+*> spreadsheet without reformatting the fixed-width report by hand
+77 csv_file_name     pic x(30).
+77 csv-roman         pic x(15).
+77 csv-num-text      pic z(9).
+77 csv-status        pic x(7).
+01 csv-detail-line    pic x(40).
+*> keeps the clean table free of rejects while still telling the source
+*> data's owner why each one failed
+77 reject_file_name  pic x(30).
+77 reject-reason      pic x(20)  value spaces.
+*> batch-resume completion marker - tells batch-loop an entry with no
+*> restart file finished last run instead of never having been reached
+77 done_file_name     pic x(30).
+77 entry-already-done pic x      value "N".
 *> got rid of the filler here for the padding of the input file
 01 array-area.
    02 r         pic x(1)   occurs 16 times.
 01 input-data-record.
    02 in-r      pic x(15).
-   
+01 arith-input-record.
+   02 arith-r1  pic x(15).
+   02 arith-op  pic x(1).
+   02 arith-r2  pic x(15).
+*> scratch field so one numeral at a time can be run through the same
+*> array-area/conv machinery the single-numeral modes use
+77 numeral-text  pic x(15).
+77 arith-v1      pic s9(8)  comp.
+77 arith-v2      pic s9(8)  comp.
+77 arith-switch1 pic 9.
+77 arith-switch2 pic 9.
+77 arith-result  pic s9(8)  comp.
+
+*> greedy decimal-to-roman table, largest value first
+01 roman-table.
+   02 rv-entry occurs 13 times.
+      03 rv-value  pic s9(4)  comp.
+      03 rv-symbol pic x(2).
+77 rv-idx        pic s9(2)  comp.
+77 work-dec      pic s9(4)  comp.
+77 orig-dec      pic s9(4)  comp.
+77 roman-ptr     pic s9(3)  comp.
+01 roman-result  pic x(15).
+*> decimal-to-roman input arrives as free-form text, not a pre-edited
+*> numeric field - a short line like "1" must not leave unfilled bytes
+*> to be silently read as significant digits, so the raw line is
+*> trimmed and digit-checked before any numeric MOVE is attempted
+77 dec-text      pic x(15).
+77 dec-trimmed   pic x(15).
+77 dec-len       pic s9(3)  comp.
+77 dec-pos       pic s9(3)  comp.
+
+*> shows which page of the heading block this is - req 000's "page
+*> breaks" otherwise have no visible page number anywhere in the report
+01 output-page-line.
+   02 filler    pic x(6)   value "page: ".
+   02 out-page  pic zzz9.
 01 output-title-line.
    02 filler    pic x(28)  value
-                    "  roman number equivalents  ". 
+                    "  roman number equivalents  ".
+*> mode 3's title/column headings describe the arithmetic detail line
+*> (two numerals, operator, result, status) instead of the plain table
+01 output-arith-title-line.
+   02 filler    pic x(28)  value
+                    "  ledger reconciliation  ".
 01 output-underline-1.
    02 filler    pic x(30)  value
-                    "------------------------------". 
+                    "------------------------------".
+01 output-arith-column-headings.
+   02 filler    pic x(30)  value
+                    "  numeral -> op -> numeral  ".
 01 output-column-headings.
    02 filler    pic x(14)  value
-                    "  roman number". 
+                    "  roman number".
    02 filler    pic x(16)  value
                     "     dec. equiv.". 
 01 output-underline-2.
@@ -72,10 +233,46 @@ working-storage section.
    02 filler    pic x(3)   value spaces.
    02 v         pic z(9).
 01 output-error-mess.
-   02 filler    pic x      value space.
-   02 out-er-r  pic x(15).
-   02 filler    pic x(24)  value
-                    "   illegal roman numeral". 
+   02 filler       pic x      value space.
+   02 out-er-r     pic x(15).
+   02 filler       pic x(3)   value spaces.
+   02 out-er-reason pic x(20).
+01 output-file-header-line.
+   02 filler         pic x(13)  value "input file: ".
+   02 out-file-size  pic z(9).
+   02 filler         pic x(8)   value " bytes, ".
+   02 out-file-month pic z9.
+   02 filler         pic x(1)   value "/".
+   02 out-file-day   pic z9.
+   02 filler         pic x(1)   value "/".
+   02 out-file-year  pic z9.
+   02 filler         pic x(7)   value "  time ".
+   02 out-file-hour  pic z9.
+   02 filler         pic x(1)   value ":".
+   02 out-file-min   pic 99.
+   02 filler         pic x(1)   value ":".
+   02 out-file-sec   pic 99.
+*> two numerals, an operator and the result, for reconciling ledger pages
+01 output-arith-record.
+   02 filler        pic x      value space.
+   02 out-ar-r1     pic x(15).
+   02 filler        pic x      value space.
+   02 out-ar-op     pic x(1).
+   02 filler        pic x(4)   value " -> ".
+   02 out-ar-r2     pic x(15).
+   02 filler        pic x(4)   value " => ".
+   02 out-ar-roman  pic x(15).
+   02 filler        pic x      value "(".
+   02 out-ar-dec    pic -(8).
+   02 filler        pic x(2)   value ") ".
+   02 out-ar-status pic x(9).
+01 output-footer-line.
+   02 filler       pic x(14)  value "records read: ".
+   02 out-read     pic zzzzz9.
+   02 filler       pic x(10)  value "  valid: ".
+   02 out-valid    pic zzzzz9.
+   02 filler       pic x(12)  value "  rejected: ".
+   02 out-reject   pic zzzzz9.
 
   
 procedure division.
@@ -83,27 +280,280 @@ procedure division.
 *> the legend here to make it easier for user to understand
 perform get_file_name.
 display " "
-open input input-file.
-display "------------------------------"
-display " roman number conversion."
-display " ---------------------------- "
-display " conversion table value roman to decimal"
-display " I = 1 "
-display " V = 5"
-display " X = 10"
-display " L = 50"
-display " C = 100"
-display " D = 500"
-display " M = 1000"
-
-read input-file into input-data-record
-   at end move zero to eof-switch.
-perform proc-body
-   until eof-switch is equal to zero.
-close input-file.
-display "  ---------------------------- "
+perform build-report-file-name.
+perform check-any-restart-pending.
+if restart-pending is equal to "Y"
+*> a prior, abended run already wrote part of this archive - extend it
+*> instead of truncating the rows it already produced
+   open extend report-file
+else
+   open output report-file
+end-if.
+*> this legend was already archived by the aborted run whose rows
+*> report-file is now being extended - skip it so a resume doesn't
+*> duplicate it in the report
+if restart-pending is not equal to "Y"
+   display "------------------------------"
+   display " roman number conversion."
+   display " ---------------------------- "
+   move "------------------------------" to report-line
+   write report-line
+   move " roman number conversion." to report-line
+   write report-line
+   move " ---------------------------- " to report-line
+   write report-line
+   display " conversion table value roman to decimal"
+   display " I = 1 "
+   display " V = 5"
+   display " X = 10"
+   display " L = 50"
+   display " C = 100"
+   display " D = 500"
+   display " M = 1000"
+   move " conversion table value roman to decimal" to report-line
+   write report-line
+   move " I = 1 " to report-line
+   write report-line
+   move " V = 5" to report-line
+   write report-line
+   move " X = 10" to report-line
+   write report-line
+   move " L = 50" to report-line
+   write report-line
+   move " C = 100" to report-line
+   write report-line
+   move " D = 500" to report-line
+   write report-line
+   move " M = 1000" to report-line
+   write report-line
+end-if.
+
+if run-mode is equal to 2 or run-mode is equal to 3
+   perform init-roman-table
+end-if.
+if batch-switch is equal to "Y"
+   open input control-file
+   move 0 to control-eof
+   perform batch-loop
+      until control-eof is equal to 1
+   close control-file
+*> the whole list finished, so the done markers have served their
+*> purpose - clear them out so the next run of this control file
+*> defaults to processing everything fresh instead of skipping it all
+   perform cleanup-done-markers
+else
+   perform process-one-file
+end-if.
+close report-file.
 stop run.
+
+*> peeks ahead, before report-file is opened, for any leftover
+*> checkpoint from an earlier abended run - single-file mode checks the
+*> one file, batch mode scans the whole control file list - so the
+*> report archive can be opened extend rather than output and none of
+*> the prior run's rows get truncated away
+check-any-restart-pending.
+   move "N" to restart-pending.
+   if batch-switch is equal to "Y"
+      open input control-file
+      move 0 to control-eof
+      perform scan-restart-pending
+         until control-eof is equal to 1
+      close control-file
+   else
+      perform build-restart-file-name
+      call "CBL_CHECK_FILE_EXIST" using restart_file_name file-info
+      if return-code is equal to zero
+         move "Y" to restart-pending
+      end-if
+   end-if.
+
+*> one control-file entry's worth of check-any-restart-pending's scan
+scan-restart-pending.
+   read control-file into input_file_name
+      at end move 1 to control-eof
+   end-read.
+   if control-eof is not equal to 1
+      perform build-restart-file-name
+      call "CBL_CHECK_FILE_EXIST" using restart_file_name
+         file-info
+      if return-code is equal to zero
+         move "Y" to restart-pending
+      end-if
+   end-if.
+
+*> removes every entry's completion marker once the whole batch list has
+*> finished, so a genuinely fresh future run of this same control file
+*> isn't mistaken for a resume and doesn't skip everything
+cleanup-done-markers.
+   open input control-file
+   move 0 to control-eof
+   perform delete-one-done-marker
+      until control-eof is equal to 1
+   close control-file.
+
+*> one control-file entry's worth of cleanup-done-markers' sweep
+delete-one-done-marker.
+   read control-file into input_file_name
+      at end move 1 to control-eof
+   end-read.
+   if control-eof is not equal to 1
+      perform build-done-file-name
+      call "CBL_DELETE_FILE" using done_file_name
+   end-if.
+
+*> one titled section of the report per control-file entry for unattended
+*> runs - a missing file in the list is skipped and noted, not fatal, so
+*> one bad entry doesn't abend the rest of the overnight batch
+batch-loop.
+   read control-file into input_file_name
+      at end move 1 to control-eof
+   end-read.
+   if control-eof is not equal to 1
+      call "CBL_CHECK_FILE_EXIST" using input_file_name file-info
+      if return-code is not equal to zero
+         display " "
+         display "skipping - file not found: " input_file_name
+         move " " to report-line
+         write report-line
+         move "skipping - file not found: " to report-line
+         write report-line
+         move input_file_name to report-line
+         write report-line
+      else
+         move "N" to entry-already-done
+*> on a resumed batch, an entry with no restart file either already
+*> finished last run (has a .DONE marker) or was never reached yet -
+*> only the marker tells the two apart, so only check it on a resume
+         if restart-pending is equal to "Y"
+            perform build-done-file-name
+            call "CBL_CHECK_FILE_EXIST" using done_file_name
+               file-info
+            if return-code is equal to zero
+               move "Y" to entry-already-done
+            end-if
+         end-if
+         if entry-already-done is equal to "Y"
+            display " "
+            display "already completed, skipping: " input_file_name
+            move " " to report-line
+            write report-line
+            move "already completed, skipping: " to report-line
+            write report-line
+            move input_file_name to report-line
+            write report-line
+         else
+            display " "
+            display "processing file: " input_file_name
+            move " " to report-line
+            write report-line
+            move "processing file: " to report-line
+            write report-line
+            move input_file_name to report-line
+            write report-line
+            perform process-one-file
+         end-if
+      end-if
+   end-if.
+
+*> opens, converts and closes a single input file, then its own footer -
+*> shared by the interactive single-file run and each batch-loop entry
+process-one-file.
+   move zero to records-read.
+   move zero to valid-count.
+   move zero to reject-count.
+   move zero to skip-count.
+   move 1 to eof-switch.
+   perform build-restart-file-name.
+   perform build-csv-file-name.
+   perform build-reject-file-name.
+*> check-restart has to run before the csv/reject files are opened, so
+*> we know whether this file is resuming a checkpoint and those two
+*> archives need to extend the prior run's rows rather than truncate them
+   perform check-restart.
+*> a resumed file already carries its header and heading block in the
+*> archive from the aborted run - printing them again would duplicate
+*> that section instead of just continuing the table
+   if skip-count is equal to zero
+      perform display-file-header
+   end-if.
+   open input input-file.
+*> mode 3 never writes a CSV row (arith-proc-body has no spreadsheet
+*> column layout of its own), so leave the .CSV file unopened rather
+*> than archiving a header-only husk nobody will read
+   if run-mode is not equal to 3
+      if skip-count is greater than zero
+         open extend csv-file
+      else
+         open output csv-file
+         move "roman,decimal,status" to csv-line
+         write csv-line
+      end-if
+   end-if.
+   if skip-count is greater than zero
+      open extend reject-file
+   else
+      open output reject-file
+      move spaces to reject-record
+      move "roman" to rej-r
+      move "reason" to rej-reason
+      write reject-record
+   end-if.
+   if skip-count is greater than zero
+      perform skip-forward
+   end-if.
+   if skip-count is equal to zero
+      perform write-report-heading
+   end-if.
+   evaluate run-mode
+      when 2
+         if eof-switch is not equal to zero
+            read input-file into input-data-record
+               at end move zero to eof-switch
+            end-read
+         end-if
+         perform dec-proc-body
+            until eof-switch is equal to zero
+      when 3
+         if eof-switch is not equal to zero
+            read input-file into arith-input-record
+               at end move zero to eof-switch
+            end-read
+         end-if
+         perform arith-proc-body
+            until eof-switch is equal to zero
+      when other
+         if eof-switch is not equal to zero
+            read input-file into input-data-record
+               at end move zero to eof-switch
+            end-read
+         end-if
+         perform proc-body
+            until eof-switch is equal to zero
+   end-evaluate.
+   close input-file.
+   if run-mode is not equal to 3
+      close csv-file
+   end-if.
+   close reject-file.
+*> the whole file converted cleanly, so the checkpoint is no longer needed
+   call "CBL_DELETE_FILE" using restart_file_name.
+*> mark this entry done so a later batch resume knows it already
+*> finished and doesn't re-append its report section a second time
+   if batch-switch is equal to "Y"
+      perform build-done-file-name
+      open output done-file
+      move "DONE" to done-record
+      write done-record
+      close done-file
+   end-if.
+   display "  ---------------------------- "
+   move "  ---------------------------- " to report-line
+   write report-line.
+   perform write-footer.
+
 proc-body.
+   add 1 to records-read.
    move in-r in input-data-record to array-area.
    move 1 to n.
    perform search-loop
@@ -113,11 +563,426 @@ proc-body.
    if switch is equal to 1
       move sum1 to v
       move array-area to out-r
-      display output-table-record
+      add 1 to valid-count
+      perform write-detail-line
+   else
+      add 1 to reject-count
+      move spaces to reject-record
+      move array-area to rej-r
+      perform write-reject-line
+   end-if.
+   perform write-csv-line.
+   if function mod(records-read, checkpoint-interval) is equal to zero
+      move array-area to rs-last-value
+      perform write-checkpoint
+   end-if.
+   read input-file into input-data-record
+     at end move zero to eof-switch.
+
+*> mirror of proc-body for the decimal-to-roman direction
+dec-proc-body.
+   add 1 to records-read.
+   perform dec-conv.
+   if switch is equal to 1
+      move orig-dec to v
+      move roman-result to out-r
+      add 1 to valid-count
+      perform write-detail-line
+   else
+      move dec-text to out-er-r
+      move reject-reason to out-er-reason
+      display output-error-mess
+      add 1 to reject-count
+      move spaces to reject-record
+      move dec-text to rej-r
+      perform write-reject-line
+   end-if.
+   perform write-csv-line.
+   if function mod(records-read, checkpoint-interval) is equal to zero
+      move dec-text to rs-last-value
+      perform write-checkpoint
    end-if.
    read input-file into input-data-record
      at end move zero to eof-switch.
 
+*> ledger-reconciliation mode - converts both numerals off a single
+*> input record through the existing conv logic, then applies the
+*> operation code so two old roman-numeraled entries can be checked
+*> against each other (or against a written total) without a separate
+*> run per side
+arith-proc-body.
+   add 1 to records-read.
+   move spaces to reject-reason.
+   move arith-r1 in arith-input-record to numeral-text.
+   perform convert-numeral-text.
+   move switch to arith-switch1.
+   move sum1 to arith-v1.
+   move arith-r2 in arith-input-record to numeral-text.
+   perform convert-numeral-text.
+   move switch to arith-switch2.
+   move sum1 to arith-v2.
+   move spaces to output-arith-record.
+   move arith-r1 in arith-input-record to out-ar-r1.
+   move arith-op in arith-input-record to out-ar-op.
+   move arith-r2 in arith-input-record to out-ar-r2.
+   if arith-switch1 is not equal to 1 or arith-switch2 is not equal to 1
+      move 2 to switch
+      move "bad operand" to reject-reason
+   else
+      evaluate arith-op in arith-input-record
+         when "+"
+            compute arith-result = arith-v1 + arith-v2
+            perform build-arith-roman
+            move 1 to switch
+         when "-"
+            compute arith-result = arith-v1 - arith-v2
+            perform build-arith-roman
+            move 1 to switch
+         when "="
+            move arith-v1 to arith-result
+            perform build-arith-roman
+            if arith-v1 is equal to arith-v2
+               move "MATCH" to out-ar-status
+            else
+               move "MISMATCH" to out-ar-status
+            end-if
+            move 1 to switch
+         when other
+            move 2 to switch
+            move "bad operator" to reject-reason
+      end-evaluate
+   end-if.
+   if switch is equal to 1
+      add 1 to valid-count
+      display output-arith-record
+      move output-arith-record to report-line
+      write report-line
+   else
+      add 1 to reject-count
+      move spaces to reject-record
+*> point the reject row at whichever field actually caused the
+*> rejection, not always the first operand, so the data owner knows
+*> what to fix
+      evaluate true
+         when arith-switch1 is not equal to 1
+            move arith-r1 in arith-input-record to rej-r
+         when arith-switch2 is not equal to 1
+            move arith-r2 in arith-input-record to rej-r
+         when other
+            move arith-op in arith-input-record to rej-r
+      end-evaluate
+      perform write-reject-line
+   end-if.
+   read input-file into arith-input-record
+     at end move zero to eof-switch.
+
+*> runs one numeral through the same array-area/conv machinery the
+*> single-numeral modes use, leaving its value in sum1 and its validity
+*> in switch
+convert-numeral-text.
+   move numeral-text to array-area.
+   move 1 to n.
+   perform search-loop
+      until r(n) is equal to space.
+   compute n = n - 1.
+   perform conv.
+
+*> spells out the arithmetic result as a numeral when it falls in range -
+*> a negative or over-large difference still prints its decimal value,
+*> it just has no roman spelling to show alongside it
+build-arith-roman.
+   move arith-result to out-ar-dec.
+   if arith-result is greater than zero and arith-result is less than 4000
+      move arith-result to work-dec
+      move spaces to roman-result
+      perform value-to-roman
+      move roman-result to out-ar-roman
+   end-if.
+
+*> builds the roman spelling for in-dec using the greedy symbol table -
+*> the input line is validated as plain digit text first, so a short
+*> line's unfilled trailing bytes can never be mistaken for digits
+dec-conv.
+   move in-r in input-data-record to dec-text.
+   move function trim(dec-text) to dec-trimmed.
+   compute dec-len = function length(function trim(dec-text)).
+   move zero to orig-dec.
+   move spaces to roman-result.
+   move 1 to switch.
+   move spaces to reject-reason.
+   if dec-len is equal to zero or dec-len is greater than 4
+      move 2 to switch
+      move "invalid decimal" to reject-reason
+   else
+      move 1 to dec-pos
+      perform check-dec-digit
+         varying dec-pos from 1 by 1
+         until dec-pos is greater than dec-len
+            or switch is equal to 2
+   end-if.
+   if switch is not equal to 2
+      move dec-trimmed(1:dec-len) to orig-dec
+      move orig-dec to work-dec
+      if work-dec is less than 1 or work-dec is greater than 3999
+         move 2 to switch
+         move "out of range" to reject-reason
+      else
+         perform value-to-roman
+      end-if
+   end-if.
+
+*> one character of the trimmed decimal text - anything outside "0"-"9"
+*> means the line wasn't a clean number (blank, letters, punctuation)
+check-dec-digit.
+   if dec-trimmed(dec-pos:1) is less than "0"
+         or dec-trimmed(dec-pos:1) is greater than "9"
+      move 2 to switch
+      move "invalid decimal" to reject-reason
+   end-if.
+
+*> greedy symbol-table walk shared by dec-conv and the ledger-arithmetic
+*> result line - assumes work-dec is already set to 1 thru 3999 and
+*> roman-result has been cleared by the caller
+value-to-roman.
+   move 1 to rv-idx.
+   move 1 to roman-ptr.
+   perform until work-dec is equal to zero
+      if work-dec is greater than or equal to rv-value(rv-idx)
+         subtract rv-value(rv-idx) from work-dec
+         string rv-symbol(rv-idx) delimited by space
+            into roman-result
+            with pointer roman-ptr
+         end-string
+      else
+         add 1 to rv-idx
+      end-if
+   end-perform.
+
+*> the table is fixed, so load it once up front rather than re-building it
+init-roman-table.
+   move 1000 to rv-value(1).  move "M"  to rv-symbol(1).
+   move 900  to rv-value(2).  move "CM" to rv-symbol(2).
+   move 500  to rv-value(3).  move "D"  to rv-symbol(3).
+   move 400  to rv-value(4).  move "CD" to rv-symbol(4).
+   move 100  to rv-value(5).  move "C"  to rv-symbol(5).
+   move 90   to rv-value(6).  move "XC" to rv-symbol(6).
+   move 50   to rv-value(7).  move "L"  to rv-symbol(7).
+   move 40   to rv-value(8).  move "XL" to rv-symbol(8).
+   move 10   to rv-value(9).  move "X"  to rv-symbol(9).
+   move 9    to rv-value(10). move "IX" to rv-symbol(10).
+   move 5    to rv-value(11). move "V"  to rv-symbol(11).
+   move 4    to rv-value(12). move "IV" to rv-symbol(12).
+   move 1    to rv-value(13). move "I"  to rv-symbol(13).
+
+*> archive filename mirrors the input file, so the report travels with it
+*> confirms which physical version of the input file actually got read,
+*> using the file-info CBL_CHECK_FILE_EXIST already populates
+display-file-header.
+   call "CBL_CHECK_FILE_EXIST" using input_file_name file-info.
+   move file-size to out-file-size.
+   move f-month   to out-file-month.
+   move f-day     to out-file-day.
+   move f-year    to out-file-year.
+   move f-hours   to out-file-hour.
+   move f-minutes to out-file-min.
+   move f-seconds to out-file-sec.
+   display output-file-header-line.
+   move output-file-header-line to report-line.
+   write report-line.
+
+*> checkpoint file name mirrors the input file being processed right now
+build-restart-file-name.
+   move spaces to restart_file_name.
+   string function trim(input_file_name) delimited by size
+         ".RST" delimited by size
+      into restart_file_name.
+
+*> CSV sibling file mirrors the input file being processed right now
+build-csv-file-name.
+   move spaces to csv_file_name.
+   string function trim(input_file_name) delimited by size
+         ".CSV" delimited by size
+      into csv_file_name.
+
+*> reject file mirrors the input file being processed right now
+build-reject-file-name.
+   move spaces to reject_file_name.
+   string function trim(input_file_name) delimited by size
+         ".REJ" delimited by size
+      into reject_file_name.
+
+*> completion-marker file mirrors the input file being processed right now
+build-done-file-name.
+   move spaces to done_file_name.
+   string function trim(input_file_name) delimited by size
+         ".DONE" delimited by size
+      into done_file_name.
+
+*> one comma-delimited row per record, valid or rejected, so a day's
+*> conversions can be pulled straight into a spreadsheet
+write-csv-line.
+   move spaces to csv-detail-line.
+   if switch is equal to 1
+      move "VALID" to csv-status
+   else
+      move "INVALID" to csv-status
+   end-if.
+   if run-mode is equal to 2
+      move roman-result to csv-roman
+      move orig-dec to csv-num-text
+   else
+      move array-area to csv-roman
+      if switch is equal to 1
+         move sum1 to csv-num-text
+      else
+*> sum1 still holds conversion-loop's partial sum at the point it
+*> bailed out - zero-suppressed csv-num-text prints this as blank
+*> rather than show a bogus-looking number next to an INVALID row
+         move zero to csv-num-text
+      end-if
+   end-if.
+   string function trim(csv-roman) delimited by size
+         "," delimited by size
+         function trim(csv-num-text) delimited by size
+         "," delimited by size
+         function trim(csv-status) delimited by size
+      into csv-detail-line.
+   move csv-detail-line to csv-line.
+   write csv-line.
+
+*> keeps the clean table free of clutter - reject-reason was set by
+*> whichever check in conv/conversion-loop/dec-conv rejected the record
+write-reject-line.
+   move reject-reason to rej-reason.
+   write reject-record.
+
+*> if a checkpoint from an earlier, abended run exists, pick up where it
+*> left off instead of reprocessing the whole file
+check-restart.
+   call "CBL_CHECK_FILE_EXIST" using restart_file_name file-info.
+   if return-code is equal to zero
+*> clear the buffer first - a zero-byte leftover restart file hits AT
+*> END on the read below and must not leave a prior file's checkpoint
+*> values sitting in these fields
+      move zero to rs-count
+      move zero to rs-valid-count
+      move zero to rs-reject-count
+      move spaces to rs-last-value
+      open input restart-file
+      read restart-file into restart-record
+         at end continue
+      end-read
+      close restart-file
+      move rs-count to skip-count
+      move rs-count to records-read
+      move rs-valid-count to valid-count
+      move rs-reject-count to reject-count
+   end-if.
+
+*> discards the records already converted on a prior run before this one
+*> resumes - they were already counted and printed last time
+skip-forward.
+   move 1 to skip-idx.
+   perform skip-one-record
+      until skip-idx is greater than skip-count
+         or eof-switch is equal to zero.
+
+*> one already-converted record discarded on the way to a checkpoint
+skip-one-record.
+   evaluate run-mode
+      when 2
+         read input-file into input-data-record
+            at end move zero to eof-switch
+         end-read
+      when 3
+         read input-file into arith-input-record
+            at end move zero to eof-switch
+         end-read
+      when other
+         read input-file into input-data-record
+            at end move zero to eof-switch
+         end-read
+   end-evaluate.
+   add 1 to skip-idx.
+
+*> periodic checkpoint - records-read plus the last record converted, so a
+*> rerun after an abend can skip straight past the work already done -
+*> the running valid/reject counts go along so the footer still balances
+*> after a restart
+write-checkpoint.
+   move records-read to rs-count.
+   move valid-count to rs-valid-count.
+   move reject-count to rs-reject-count.
+   open output restart-file.
+   write restart-record.
+   close restart-file.
+
+build-report-file-name.
+   move spaces to output_file_name.
+   if batch-switch is equal to "Y"
+      string function trim(control_file_name) delimited by size
+            ".RPT" delimited by size
+         into output_file_name
+   else
+      string function trim(input_file_name) delimited by size
+            ".RPT" delimited by size
+         into output_file_name
+   end-if.
+
+*> heading block - printed once up front and again every lines-per-page
+*> detail lines so a paged printout always carries its own column headings
+write-report-heading.
+   add 1 to page-count.
+   move zero to line-count.
+   move page-count to out-page.
+   display output-page-line.
+   move output-page-line to report-line.
+   write report-line.
+*> mode 3's detail lines are arithmetic records, not roman/decimal
+*> pairs, so its title and column headings describe that layout instead
+   if run-mode is equal to 3
+      display output-arith-title-line
+      move output-arith-title-line to report-line
+      write report-line
+   else
+      display output-title-line
+      move output-title-line to report-line
+      write report-line
+   end-if.
+   display output-underline-1.
+   move output-underline-1 to report-line.
+   write report-line.
+   if run-mode is equal to 3
+      display output-arith-column-headings
+      move output-arith-column-headings to report-line
+      write report-line
+   else
+      display output-column-headings
+      move output-column-headings to report-line
+      write report-line
+   end-if.
+   display output-underline-2.
+   move output-underline-2 to report-line.
+   write report-line.
+
+write-detail-line.
+   display output-table-record.
+   move output-table-record to report-line.
+   write report-line.
+   add 1 to line-count.
+   if line-count is greater than or equal to lines-per-page
+      perform write-report-heading
+   end-if.
+
+*> lets operations balance the run instead of counting error lines by eye
+write-footer.
+   move records-read to out-read.
+   move valid-count  to out-valid.
+   move reject-count to out-reject.
+   display output-footer-line.
+   move output-footer-line to report-line.
+   write report-line.
+
 search-loop.
    compute n = n + 1.
   
@@ -126,76 +991,169 @@ conv.
    move zero to sum1.
    move 1001 to prev.
    move 1 to switch.
+   move space to prev-letter.
+   move zero to rep-count.
+   move zero to last-rep-count.
+   move zero to seen-v.
+   move zero to seen-l.
+   move zero to seen-d.
+   move zero to consumed-i.
+   move zero to consumed-x.
+   move zero to consumed-c.
+   move spaces to reject-reason.
    perform conversion-loop
       varying i from 1 by 1
       until i is greater than n or
          switch is equal to 2.
 
-   
+
 *> algorithmn change to give the correct output
 conversion-loop.
-   if r(i) is equal to "I"
-      move 1 to d
+   evaluate r(i)
+      when "I" move 1 to d
+      when "V" move 5 to d
+      when "X" move 10 to d
+      when "L" move 50 to d
+      when "C" move 100 to d
+      when "D" move 500 to d
+      when "M" move 1000 to d
+      when other
+         move 2 to switch
+         move "bad character" to reject-reason
+   end-evaluate.
+   if switch not equal to 2
+      perform check-numeral-rules
+   end-if.
+   if switch not equal to 2
       add d to sum1
       if d > prev
          compute sum1 = sum1 - 2 * prev
       end-if
       move d to prev
-   else if r(i) is equal to "V"
-      move 5 to d
-      add d to sum1
-      if d > prev
-         compute sum1 = sum1 - 2 * prev
+      move r(i) to prev-letter
+   end-if.
+   if switch is equal to 2
+      move array-area to out-er-r
+      move reject-reason to out-er-reason
+      display output-error-mess
+   end-if.
+
+*> enforces the real roman-numeral grammar: at most 3 repeats of I/X/C/M,
+*> V/L/D never repeat, and only I/X/C may act as a subtractive prefix and
+*> only for the next two symbols up - anything else is a malformed numeral
+check-numeral-rules.
+   if r(i) is equal to prev-letter
+      add 1 to rep-count
+   else
+      move rep-count to last-rep-count
+      move 1 to rep-count
+   end-if.
+   if rep-count > 3
+      move 2 to switch
+      move "bad sequence" to reject-reason
+   end-if.
+*> V, L and D may only appear once in the whole numeral - a second
+*> occurrence anywhere, adjacent or not (e.g. "VIV"), is malformed
+   if switch not equal to 2
+      evaluate r(i)
+         when "V"
+            if seen-v = 1
+               move 2 to switch
+               move "bad sequence" to reject-reason
+            else
+               move 1 to seen-v
+            end-if
+         when "L"
+            if seen-l = 1
+               move 2 to switch
+               move "bad sequence" to reject-reason
+            else
+               move 1 to seen-l
+            end-if
+         when "D"
+            if seen-d = 1
+               move 2 to switch
+               move "bad sequence" to reject-reason
+            else
+               move 1 to seen-d
+            end-if
+         when other
+            continue
+      end-evaluate
+   end-if.
+*> a symbol that already served as the smaller/prefix half of one
+*> subtractive pair may not appear again except as the larger half of
+*> a later pair (X may prefix C in "XC" and still be the base of "IX"
+*> afterward, as in MCMXCIX) - catches "IVI", "IXI" and "XCX"
+   if switch not equal to 2 and d is not greater than prev
+      if (r(i) = "I" and consumed-i = 1)
+         or (r(i) = "X" and consumed-x = 1)
+         or (r(i) = "C" and consumed-c = 1)
+         move 2 to switch
+         move "bad sequence" to reject-reason
       end-if
-      move d to prev
-   else if r(i) is equal to "X"
-      move 10 to d
-      add d to sum1
-      if d > prev
-         compute sum1 = sum1 - 2 * prev
+   end-if.
+   if switch not equal to 2 and d > prev
+      move zero to valid-pair
+      if prev-letter = "I" and (r(i) = "V" or r(i) = "X")
+         move 1 to valid-pair
       end-if
-      move d to prev
-   else if r(i) is equal to "L"
-      move 50 to d
-      add d to sum1
-      if d > prev
-         compute sum1 = sum1 - 2 * prev
+      if prev-letter = "X" and (r(i) = "L" or r(i) = "C")
+         move 1 to valid-pair
       end-if
-      move d to prev
-   else if r(i) is equal to "C"
-      move 100 to d
-      add d to sum1
-      if d > prev
-         compute sum1 = sum1 - 2 * prev
+      if prev-letter = "C" and (r(i) = "D" or r(i) = "M")
+         move 1 to valid-pair
       end-if
-      move d to prev
-   else if r(i) is equal to "D"
-      move 500 to d
-      add d to sum1
-      if d > prev
-         compute sum1 = sum1 - 2 * prev
+      if valid-pair = zero
+         move 2 to switch
+         move "bad sequence" to reject-reason
       end-if
-      move d to prev
-   else if r(i) is equal to "M"
-      move 1000 to d
-      add d to sum1
-      if d > prev
-         compute sum1 = sum1 - 2 * prev
+      if valid-pair = 1 and last-rep-count > 1
+         move 2 to switch
+         move "bad sequence" to reject-reason
+      end-if
+      if switch not equal to 2 and valid-pair = 1
+         evaluate prev-letter
+            when "I" move 1 to consumed-i
+            when "X" move 1 to consumed-x
+            when "C" move 1 to consumed-c
+            when other continue
+         end-evaluate
       end-if
-      move d to prev
-   else move 2 to switch
-        move array-area to out-er-r
-        display output-error-mess 
    end-if.
    *> compute sum1 = sum1 + d.
  
 *> cobol way to get user to input a file
 get_file_name.
  display "welcome to the roman numeral conversion:"
- display " enter filename to convert "
-    accept input_file_name from console.
-    call "CBL_CHECK_FILE_EXIST" using input_file_name file-info.
-    if return-code not equal zero
-        display "error: file " input_file_name(1:20) " does not exist"
-         perform get_file_name.
+ display " enter mode: 1 = roman to decimal, 2 = decimal to roman, "
+ display "             3 = ledger reconciliation (numeral op numeral) "
+    accept run-mode from console.
+    if run-mode is not equal to 1 and run-mode is not equal to 2
+          and run-mode is not equal to 3
+       move 1 to run-mode
+    end-if.
+ display " process a batch control file of input file names? (Y/N) "
+    accept batch-switch from console.
+    if batch-switch is equal to "y"
+       move "Y" to batch-switch
+    end-if.
+    if batch-switch is equal to "Y"
+       display " enter control file name (one input file name per line) "
+       accept control_file_name from console
+       call "CBL_CHECK_FILE_EXIST" using control_file_name file-info
+       if return-code not equal zero
+          display "error: file " control_file_name(1:20) " does not exist"
+          perform get_file_name
+       end-if
+    else
+       move "N" to batch-switch
+       display " enter filename to convert "
+       accept input_file_name from console
+       call "CBL_CHECK_FILE_EXIST" using input_file_name file-info
+       if return-code not equal zero
+           display "error: file " input_file_name(1:20) " does not exist"
+           perform get_file_name
+       end-if
+    end-if.
 
